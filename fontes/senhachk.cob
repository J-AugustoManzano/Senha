@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SENHACHK AS "Verificação de acesso por senha".
+      * Sub-rotina chamada por SENHA e por outros programas do lote
+      * para validar o par usuario/senha contra o arquivo mestre
+      * SENHA-MASTRE, gravando o resultado em SENHA-LOG.
+      * Linguagem COBOL (Formulário fixo - OpenCobolIDE)
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC COMPATIVEL.
+           OBJECT-COMPUTER. IBM-PC COMPATIVEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT SENHA-MASTRE ASSIGN TO "SENHA.DAT"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY SM-USER-ID
+                   FILE STATUS WS-MASTRE-STATUS.
+               SELECT SENHA-LOG ASSIGN TO "SENHA.LOG"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SENHA-MASTRE.
+           COPY "senmst.cpy".
+       FD  SENHA-LOG.
+           COPY "senlog.cpy".
+       WORKING-STORAGE SECTION.
+
+       01 WS-MASTRE-STATUS      PIC X(2) VALUE "00".
+       01 WS-LOG-STATUS         PIC X(2) VALUE "00".
+       01 WS-REGISTRO-ACHADO    PIC X    VALUE 'N'.
+       01 WS-SENHA-EXPIRADA     PIC X    VALUE 'N'.
+       01 WS-DATA-HOJE          PIC 9(8).
+       01 WS-HORA-HOJE          PIC 9(6).
+       01 WS-DIAS-VALIDADE      PIC 9(3) VALUE 90.
+       01 WS-DIAS-SENHA         PIC S9(8).
+       01 WS-TENTATIVAS-EDIT    PIC 9.
+       01 WS-CORRETO            PIC X    VALUE 'F'.
+       01 WS-BLOQUEADO          PIC X    VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LS-USER-ID            PIC X(8).
+       01 LS-SENHA              PIC X(8).
+       01 LS-TENTATIVAS         PIC 9.
+       01 LS-MENSAGEM           PIC X(40).
+       01 LS-CORRETO            PIC 9.
+
+       PROCEDURE DIVISION USING LS-USER-ID LS-SENHA LS-TENTATIVAS
+               LS-MENSAGEM RETURNING LS-CORRETO.
+       MAIN-PARA.
+
+           MOVE 0 TO LS-CORRETO
+           MOVE 'F' TO WS-CORRETO
+           MOVE 'N' TO WS-BLOQUEADO
+           MOVE SPACES TO LS-MENSAGEM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HORA-HOJE
+
+           PERFORM ABRE-MASTRE-PARA
+           PERFORM ABRE-LOG-PARA
+
+           PERFORM LE-MASTRE-PARA
+
+           IF (WS-REGISTRO-ACHADO = 'S')
+               PERFORM VERIFICA-STATUS-PARA
+           ELSE
+               MOVE 0 TO LS-TENTATIVAS
+               MOVE "Usuário não encontrado" TO LS-MENSAGEM
+           END-IF
+
+           PERFORM GRAVA-LOG-PARA
+
+           CLOSE SENHA-MASTRE SENHA-LOG
+
+           GOBACK.
+
+       ABRE-MASTRE-PARA.
+
+           OPEN I-O SENHA-MASTRE
+           IF (WS-MASTRE-STATUS = "35")
+               OPEN OUTPUT SENHA-MASTRE
+               CLOSE SENHA-MASTRE
+               OPEN I-O SENHA-MASTRE
+           END-IF.
+
+       ABRE-LOG-PARA.
+
+           OPEN EXTEND SENHA-LOG
+           IF (WS-LOG-STATUS = "35")
+               OPEN OUTPUT SENHA-LOG
+               CLOSE SENHA-LOG
+               OPEN EXTEND SENHA-LOG
+           END-IF.
+
+       LE-MASTRE-PARA.
+
+           MOVE LS-USER-ID TO SM-USER-ID
+           READ SENHA-MASTRE
+               INVALID KEY
+                   MOVE 'N' TO WS-REGISTRO-ACHADO
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-REGISTRO-ACHADO
+           END-READ.
+
+       VERIFICA-STATUS-PARA.
+
+           IF (SM-ATIVO NOT = 'S')
+               MOVE 0 TO LS-TENTATIVAS
+               MOVE "Usuário inativo" TO LS-MENSAGEM
+           ELSE
+               IF (SM-TENTATIVAS = 0) AND (SM-SUPERVISOR NOT = 'S')
+                   MOVE 0 TO LS-TENTATIVAS
+                   MOVE "Usuário bloqueado - contate supervisor"
+                       TO LS-MENSAGEM
+               ELSE
+                   IF (SM-SUPERVISOR = 'S')
+                       MOVE 'N' TO WS-SENHA-EXPIRADA
+                   ELSE
+                       PERFORM VERIFICA-VALIDADE-PARA
+                   END-IF
+                   IF (WS-SENHA-EXPIRADA = 'S')
+                       MOVE 0 TO LS-TENTATIVAS
+                       MOVE "Senha expirada - solicite troca"
+                           TO LS-MENSAGEM
+                   ELSE
+                       PERFORM VERIFICA-SENHA-PARA
+                   END-IF
+               END-IF
+           END-IF.
+
+       VERIFICA-VALIDADE-PARA.
+
+           MOVE 'N' TO WS-SENHA-EXPIRADA
+           COMPUTE WS-DIAS-SENHA =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE) -
+               FUNCTION INTEGER-OF-DATE(SM-DATA-ALTERACAO)
+           IF (WS-DIAS-SENHA > WS-DIAS-VALIDADE)
+               MOVE 'S' TO WS-SENHA-EXPIRADA
+           END-IF.
+
+       VERIFICA-SENHA-PARA.
+
+           IF (LS-SENHA = SM-SENHA)
+               MOVE 1 TO LS-CORRETO
+               MOVE 'V' TO WS-CORRETO
+               MOVE 3 TO SM-TENTATIVAS
+               MOVE 3 TO LS-TENTATIVAS
+               MOVE "Acesso liberado" TO LS-MENSAGEM
+               REWRITE SENHA-MASTRE-REG
+           ELSE
+               IF (SM-TENTATIVAS > 0)
+                   SUBTRACT 1 FROM SM-TENTATIVAS
+               END-IF
+               IF (SM-TENTATIVAS = 0)
+                   MOVE WS-DATA-HOJE TO SM-DATA-BLOQUEIO
+                   MOVE WS-HORA-HOJE TO SM-HORA-BLOQUEIO
+                   MOVE 'S' TO WS-BLOQUEADO
+               END-IF
+               REWRITE SENHA-MASTRE-REG
+               MOVE SM-TENTATIVAS TO LS-TENTATIVAS
+               MOVE SM-TENTATIVAS TO WS-TENTATIVAS-EDIT
+               STRING "Tentativas restantes: " WS-TENTATIVAS-EDIT
+                   DELIMITED BY SIZE INTO LS-MENSAGEM
+           END-IF.
+
+       GRAVA-LOG-PARA.
+
+           MOVE WS-DATA-HOJE TO SL-DATA
+           MOVE WS-HORA-HOJE TO SL-HORA
+           MOVE LS-USER-ID TO SL-USER-ID
+           MOVE WS-CORRETO TO SL-CORRETO
+           MOVE WS-BLOQUEADO TO SL-BLOQUEADO
+           WRITE SENHA-LOG-REG.
