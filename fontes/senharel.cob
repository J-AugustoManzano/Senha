@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SENHAREL AS "Relatório diário de acessos".
+      * Programa de lote executado no fim do turno, lê a trilha
+      * de auditoria gravada em SENHA-LOG e produz um arquivo de
+      * relatorio (SENHA-REL) com as falhas por usuario, os
+      * bloqueios ocorridos no dia e o primeiro/último acesso
+      * liberado de cada usuario.
+      * Linguagem COBOL (Formulário fixo - OpenCobolIDE)
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC COMPATIVEL.
+           OBJECT-COMPUTER. IBM-PC COMPATIVEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENHA-LOG ASSIGN TO "SENHA.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-STATUS.
+           SELECT SENHA-REL ASSIGN TO "SENHA.REL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-REL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SENHA-LOG.
+           COPY "senlog.cpy".
+       FD  SENHA-REL.
+       01 REL-LINHA                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-LOG-STATUS            PIC X(2) VALUE "00".
+       01 WS-REL-STATUS            PIC X(2) VALUE "00".
+       01 WS-FIM-ARQUIVO           PIC X    VALUE 'N'.
+       01 WS-DATA-HOJE             PIC 9(8).
+       01 WS-TOTAL-BLOQUEIOS       PIC 9(5) VALUE 0.
+       01 WS-EVENTOS-DESCARTADOS   PIC 9(5) VALUE 0.
+       01 WS-IDX                  PIC 9(3) VALUE 0.
+
+       01 TABELA-USUARIOS.
+           05 TU-QTD               PIC 9(3) VALUE 0.
+           05 TU-ITEM OCCURS 50 TIMES.
+               10 TU-USER-ID       PIC X(8).
+               10 TU-FALHAS        PIC 9(5) VALUE 0.
+               10 TU-BLOQUEIOS     PIC 9(3) VALUE 0.
+               10 TU-1O-ACESSO     PIC 9(6) VALUE 0.
+               10 TU-ULT-ACESSO    PIC 9(6) VALUE 0.
+
+       01 WS-LINHA-DET.
+           05 WS-LD-USER-ID        PIC X(8).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 WS-LD-FALHAS         PIC ZZZZ9.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 WS-LD-BLOQUEIOS      PIC ZZ9.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 WS-LD-1O-ACESSO      PIC 9(6).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 WS-LD-ULT-ACESSO     PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+
+           OPEN INPUT SENHA-LOG
+           OPEN OUTPUT SENHA-REL
+
+           IF (WS-LOG-STATUS NOT = "35")
+               PERFORM LE-LOG-PARA
+               PERFORM UNTIL (WS-FIM-ARQUIVO = 'S')
+                   IF (SL-DATA = WS-DATA-HOJE)
+                       PERFORM ACUMULA-REGISTRO-PARA
+                   END-IF
+                   PERFORM LE-LOG-PARA
+               END-PERFORM
+           END-IF
+
+           PERFORM IMPRIME-RELATORIO-PARA
+
+           CLOSE SENHA-LOG SENHA-REL
+
+           STOP RUN.
+
+       LE-LOG-PARA.
+
+           READ SENHA-LOG
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ.
+
+       ACUMULA-REGISTRO-PARA.
+
+           PERFORM LOCALIZA-USUARIO-PARA
+           IF (WS-IDX NOT = 0)
+               PERFORM ACUMULA-CONTADORES-PARA
+           ELSE
+               ADD 1 TO WS-EVENTOS-DESCARTADOS
+           END-IF.
+
+       ACUMULA-CONTADORES-PARA.
+
+           IF (SL-CORRETO = 'F')
+               ADD 1 TO TU-FALHAS(WS-IDX)
+           END-IF
+
+           IF (SL-BLOQUEADO = 'S')
+               ADD 1 TO TU-BLOQUEIOS(WS-IDX)
+               ADD 1 TO WS-TOTAL-BLOQUEIOS
+           END-IF
+
+           IF (SL-CORRETO = 'V')
+               IF (TU-1O-ACESSO(WS-IDX) = 0)
+                   MOVE SL-HORA TO TU-1O-ACESSO(WS-IDX)
+               END-IF
+               MOVE SL-HORA TO TU-ULT-ACESSO(WS-IDX)
+           END-IF.
+
+       LOCALIZA-USUARIO-PARA.
+
+           MOVE 0 TO WS-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL (WS-IDX > TU-QTD)
+                       OR (TU-USER-ID(WS-IDX) = SL-USER-ID)
+               CONTINUE
+           END-PERFORM
+
+           IF (WS-IDX > TU-QTD)
+               IF (TU-QTD < 50)
+                   ADD 1 TO TU-QTD
+                   MOVE TU-QTD TO WS-IDX
+                   MOVE SL-USER-ID TO TU-USER-ID(WS-IDX)
+               ELSE
+                   MOVE 0 TO WS-IDX
+               END-IF
+           END-IF.
+
+       IMPRIME-RELATORIO-PARA.
+
+           MOVE SPACES TO REL-LINHA
+           STRING "Relatório diário de acessos - " WS-DATA-HOJE
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO REL-LINHA
+           STRING "Usuario  Falhas  Bloqueios  1o acesso  Ult acesso"
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > TU-QTD
+               MOVE TU-USER-ID(WS-IDX)    TO WS-LD-USER-ID
+               MOVE TU-FALHAS(WS-IDX)     TO WS-LD-FALHAS
+               MOVE TU-BLOQUEIOS(WS-IDX)  TO WS-LD-BLOQUEIOS
+               MOVE TU-1O-ACESSO(WS-IDX)  TO WS-LD-1O-ACESSO
+               MOVE TU-ULT-ACESSO(WS-IDX) TO WS-LD-ULT-ACESSO
+               MOVE SPACES TO REL-LINHA
+               STRING WS-LINHA-DET DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-PERFORM
+
+           MOVE SPACES TO REL-LINHA
+           STRING "Total de bloqueios no dia: " WS-TOTAL-BLOQUEIOS
+               DELIMITED BY SIZE INTO REL-LINHA
+           WRITE REL-LINHA
+
+           IF (WS-EVENTOS-DESCARTADOS > 0)
+               MOVE SPACES TO REL-LINHA
+               STRING "Eventos não contabilizados (limite de 50 "
+                   "usuarios excedido): " WS-EVENTOS-DESCARTADOS
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
