@@ -1,42 +1,313 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SENHA AS "Teste básico de senha".
-      * Teste para uso de senha
-      * Programa didático, não pode ser
-      * usado profissionalmente
-      *
-      * Linguagem COBOL (Formulário fixo - OpenCobolIDE)
-      * Não é executado nos serviços online
-      * 'F' representa falso e 'V' representa verdadeiro
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SOURCE-COMPUTER. IBM-PC COMPATIVEL.
-           OBJECT-COMPUTER. IBM-PC COMPATIVEL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 T         PIC 9        VALUE 3.
-       01 CORRETO   PIC X        VALUE 'F'.
-       01 SENHA     PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-
-           PERFORM UNTIL (CORRETO = 'V' OR T = 0)
-               DISPLAY "Entre a senha de acesso: " WITH NO ADVANCING
-               ACCEPT SENHA
-               IF (SENHA = 123)
-                   MOVE 'V' TO CORRETO
-               ELSE
-                   SUBTRACT 1 FROM T
-                   DISPLAY "Tentativas restantes: " T
-               END-IF
-           END-PERFORM.
-
-           IF (CORRETO = 'V')
-               DISPLAY "Acesso liberado"
-           ELSE
-               DISPLAY "Acesso bloqueado"
-           END-IF.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SENHA AS "Controle de acesso por senha".
+      * Programa de controle de acesso por usuario/senha
+      * Programa didático, não pode ser
+      * usado profissionalmente
+      *
+      * Linguagem COBOL (Formulário fixo - OpenCobolIDE)
+      * Não é executado nos serviços online
+      * 'F' representa falso e 'V' representa verdadeiro
+      *
+      * As credenciais ficam no arquivo mestre SENHA-MASTRE; a
+      * verificação de acesso é feita pela sub-rotina SENHACHK,
+      * que tambem grava a trilha de auditoria em SENHA-LOG.
+      * Contas supervisoras (SM-SUPERVISOR) não sofrem bloqueio por
+      * tentativas nem expiração de senha, para que sempre exista um
+      * caminho de volta à manutenção de usuários; mantenha pelo
+      * menos dois supervisores ativos a qualquer momento.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC COMPATIVEL.
+           OBJECT-COMPUTER. IBM-PC COMPATIVEL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SENHA-MASTRE ASSIGN TO "SENHA.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY SM-USER-ID
+               FILE STATUS WS-MASTRE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SENHA-MASTRE.
+           COPY "senmst.cpy".
+       WORKING-STORAGE SECTION.
+
+       01 CORRETO              PIC X    VALUE 'F'.
+       01 WS-RESULTADO         PIC 9    VALUE 0.
+       01 WS-OPCAO             PIC 9    VALUE 0.
+       01 WS-USER-ID           PIC X(8).
+       01 WS-SENHA-DIGITADA    PIC X(8).
+       01 WS-SENHA-NOVA        PIC X(8).
+       01 WS-TENTATIVAS        PIC 9    VALUE 3.
+       01 WS-MENSAGEM          PIC X(40).
+       01 WS-MASTRE-STATUS     PIC X(2) VALUE "00".
+       01 WS-DATA-HOJE         PIC 9(8).
+       01 WS-I                 PIC 9    VALUE 0.
+       01 WS-TAM-SENHA         PIC 9    VALUE 0.
+       01 WS-TEM-DIGITO        PIC X    VALUE 'N'.
+       01 WS-TEM-LETRA         PIC X    VALUE 'N'.
+       01 WS-SENHA-VALIDA      PIC X    VALUE 'N'.
+       01 WS-SUPERVISOR-OK     PIC X    VALUE 'N'.
+       01 WS-RESP              PIC X    VALUE 'N'.
+
+       SCREEN SECTION.
+       01 TELA-SENHA.
+           05 LINE 1 COLUMN 1 VALUE "Entre a senha de acesso: ".
+           05 COLUMN PLUS 1 PIC X(8) USING WS-SENHA-DIGITADA
+               SECURE.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+
+           PERFORM EXIBE-MENU-PARA
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM LOGIN-PARA
+               WHEN 2
+                   PERFORM AUTENTICA-SUPERVISOR-PARA
+                   IF (WS-SUPERVISOR-OK = 'S')
+                       PERFORM MANUTENCAO-PARA
+                   ELSE
+                       DISPLAY "Acesso à manutenção negado"
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       EXIBE-MENU-PARA.
+
+           DISPLAY "1 - Acesso ao sistema"
+           DISPLAY "2 - Manutenção de senhas"
+           DISPLAY "0 - Sair"
+           DISPLAY "Opcao: " WITH NO ADVANCING
+           ACCEPT WS-OPCAO.
+
+       LOGIN-PARA.
+
+           MOVE 3 TO WS-TENTATIVAS
+
+           PERFORM UNTIL (CORRETO = 'V') OR (WS-TENTATIVAS = 0)
+               DISPLAY "Entre o usuário: " WITH NO ADVANCING
+               ACCEPT WS-USER-ID
+               PERFORM CAPTURA-SENHA-PARA
+               CALL "SENHACHK" USING WS-USER-ID WS-SENHA-DIGITADA
+                   WS-TENTATIVAS WS-MENSAGEM RETURNING WS-RESULTADO
+               IF (WS-RESULTADO = 1)
+                   MOVE 'V' TO CORRETO
+               ELSE
+                   MOVE 'F' TO CORRETO
+               END-IF
+               IF (WS-MENSAGEM NOT = SPACES)
+                   DISPLAY WS-MENSAGEM
+               END-IF
+           END-PERFORM.
+
+           IF (CORRETO = 'V')
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "Acesso bloqueado"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       CAPTURA-SENHA-PARA.
+
+           DISPLAY TELA-SENHA
+           ACCEPT TELA-SENHA.
+
+       AUTENTICA-SUPERVISOR-PARA.
+
+           MOVE 'N' TO WS-SUPERVISOR-OK
+           MOVE 'F' TO CORRETO
+           MOVE 3 TO WS-TENTATIVAS
+
+           PERFORM UNTIL (CORRETO = 'V') OR (WS-TENTATIVAS = 0)
+               DISPLAY "Usuário supervisor: " WITH NO ADVANCING
+               ACCEPT WS-USER-ID
+               PERFORM CAPTURA-SENHA-PARA
+               CALL "SENHACHK" USING WS-USER-ID WS-SENHA-DIGITADA
+                   WS-TENTATIVAS WS-MENSAGEM RETURNING WS-RESULTADO
+               IF (WS-RESULTADO = 1)
+                   MOVE 'V' TO CORRETO
+               ELSE
+                   MOVE 'F' TO CORRETO
+               END-IF
+               IF (WS-MENSAGEM NOT = SPACES)
+                   DISPLAY WS-MENSAGEM
+               END-IF
+           END-PERFORM
+
+           IF (CORRETO = 'V')
+               PERFORM ABRE-MASTRE-PARA
+               MOVE WS-USER-ID TO SM-USER-ID
+               READ SENHA-MASTRE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF (SM-SUPERVISOR = 'S')
+                           MOVE 'S' TO WS-SUPERVISOR-OK
+                       END-IF
+               END-READ
+               CLOSE SENHA-MASTRE
+               IF (WS-SUPERVISOR-OK NOT = 'S')
+                   DISPLAY "Usuário sem permissão de supervisor"
+               END-IF
+           END-IF.
+
+       MANUTENCAO-PARA.
+
+           DISPLAY "1 - Incluir usuário"
+           DISPLAY "2 - Alterar senha"
+           DISPLAY "3 - Desativar usuário"
+           DISPLAY "4 - Desbloquear usuário"
+           DISPLAY "0 - Voltar"
+           DISPLAY "Opcao: " WITH NO ADVANCING
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM INCLUI-USUARIO-PARA
+               WHEN 2
+                   PERFORM ALTERA-SENHA-PARA
+               WHEN 3
+                   PERFORM DESATIVA-USUARIO-PARA
+               WHEN 4
+                   PERFORM DESBLOQUEIA-USUARIO-PARA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ABRE-MASTRE-PARA.
+
+           OPEN I-O SENHA-MASTRE
+           IF (WS-MASTRE-STATUS = "35")
+               OPEN OUTPUT SENHA-MASTRE
+               CLOSE SENHA-MASTRE
+               OPEN I-O SENHA-MASTRE
+           END-IF.
+
+       SOLICITA-SENHA-NOVA-PARA.
+
+           DISPLAY "Nova senha (mínimo 6, letras e números): "
+               WITH NO ADVANCING
+           ACCEPT WS-SENHA-NOVA
+           PERFORM VALIDA-COMPLEXIDADE-PARA.
+
+       VALIDA-COMPLEXIDADE-PARA.
+
+           MOVE 'N' TO WS-TEM-DIGITO
+           MOVE 'N' TO WS-TEM-LETRA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SENHA-NOVA))
+               TO WS-TAM-SENHA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-TAM-SENHA
+               IF (WS-SENHA-NOVA(WS-I:1) IS NUMERIC)
+                   MOVE 'S' TO WS-TEM-DIGITO
+               END-IF
+               IF (WS-SENHA-NOVA(WS-I:1) IS ALPHABETIC)
+                   MOVE 'S' TO WS-TEM-LETRA
+               END-IF
+           END-PERFORM
+
+           IF (WS-TAM-SENHA >= 6)
+                   AND (WS-TEM-DIGITO = 'S') AND (WS-TEM-LETRA = 'S')
+               MOVE 'S' TO WS-SENHA-VALIDA
+           ELSE
+               MOVE 'N' TO WS-SENHA-VALIDA
+           END-IF.
+
+       INCLUI-USUARIO-PARA.
+
+           PERFORM ABRE-MASTRE-PARA
+           DISPLAY "Novo usuário (8 posições): " WITH NO ADVANCING
+           ACCEPT WS-USER-ID
+           MOVE WS-USER-ID TO SM-USER-ID
+           READ SENHA-MASTRE
+               INVALID KEY
+                   PERFORM SOLICITA-SENHA-NOVA-PARA
+                   IF (WS-SENHA-VALIDA = 'S')
+                       MOVE WS-USER-ID TO SM-USER-ID
+                       MOVE WS-SENHA-NOVA TO SM-SENHA
+                       MOVE 3 TO SM-TENTATIVAS
+                       MOVE WS-DATA-HOJE TO SM-DATA-ALTERACAO
+                       MOVE 0 TO SM-DATA-BLOQUEIO
+                       MOVE 0 TO SM-HORA-BLOQUEIO
+                       MOVE 'S' TO SM-ATIVO
+                       DISPLAY "Supervisor (S/N): " WITH NO ADVANCING
+                       ACCEPT WS-RESP
+                       IF (FUNCTION UPPER-CASE(WS-RESP) = 'S')
+                           MOVE 'S' TO SM-SUPERVISOR
+                       ELSE
+                           MOVE 'N' TO SM-SUPERVISOR
+                       END-IF
+                       WRITE SENHA-MASTRE-REG
+                       DISPLAY "Usuário incluído"
+                   ELSE
+                       DISPLAY "Senha invalida"
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Usuário já existe"
+           END-READ
+           CLOSE SENHA-MASTRE.
+
+       ALTERA-SENHA-PARA.
+
+           PERFORM ABRE-MASTRE-PARA
+           DISPLAY "Usuario: " WITH NO ADVANCING
+           ACCEPT WS-USER-ID
+           MOVE WS-USER-ID TO SM-USER-ID
+           READ SENHA-MASTRE
+               INVALID KEY
+                   DISPLAY "Usuário não encontrado"
+               NOT INVALID KEY
+                   PERFORM SOLICITA-SENHA-NOVA-PARA
+                   IF (WS-SENHA-VALIDA = 'S')
+                       MOVE WS-SENHA-NOVA TO SM-SENHA
+                       MOVE WS-DATA-HOJE TO SM-DATA-ALTERACAO
+                       MOVE 3 TO SM-TENTATIVAS
+                       MOVE 0 TO SM-DATA-BLOQUEIO
+                       MOVE 0 TO SM-HORA-BLOQUEIO
+                       REWRITE SENHA-MASTRE-REG
+                       DISPLAY "Senha alterada"
+                   ELSE
+                       DISPLAY "Senha invalida"
+                   END-IF
+           END-READ
+           CLOSE SENHA-MASTRE.
+
+       DESATIVA-USUARIO-PARA.
+
+           PERFORM ABRE-MASTRE-PARA
+           DISPLAY "Usuário a desativar: " WITH NO ADVANCING
+           ACCEPT WS-USER-ID
+           MOVE WS-USER-ID TO SM-USER-ID
+           READ SENHA-MASTRE
+               INVALID KEY
+                   DISPLAY "Usuário não encontrado"
+               NOT INVALID KEY
+                   MOVE 'N' TO SM-ATIVO
+                   REWRITE SENHA-MASTRE-REG
+                   DISPLAY "Usuário desativado"
+           END-READ
+           CLOSE SENHA-MASTRE.
+
+       DESBLOQUEIA-USUARIO-PARA.
+
+           PERFORM ABRE-MASTRE-PARA
+           DISPLAY "Usuário a desbloquear: " WITH NO ADVANCING
+           ACCEPT WS-USER-ID
+           MOVE WS-USER-ID TO SM-USER-ID
+           READ SENHA-MASTRE
+               INVALID KEY
+                   DISPLAY "Usuário não encontrado"
+               NOT INVALID KEY
+                   MOVE 3 TO SM-TENTATIVAS
+                   MOVE 0 TO SM-DATA-BLOQUEIO
+                   MOVE 0 TO SM-HORA-BLOQUEIO
+                   REWRITE SENHA-MASTRE-REG
+                   DISPLAY "Usuário desbloqueado"
+           END-READ
+           CLOSE SENHA-MASTRE.
