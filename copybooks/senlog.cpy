@@ -0,0 +1,7 @@
+      * Layout do registro de auditoria de acesso (arquivo SENHA-LOG)
+       01  SENHA-LOG-REG.
+           05  SL-DATA             PIC 9(08).
+           05  SL-HORA             PIC 9(06).
+           05  SL-USER-ID          PIC X(08).
+           05  SL-CORRETO          PIC X(01).
+           05  SL-BLOQUEADO        PIC X(01).
