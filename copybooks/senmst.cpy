@@ -0,0 +1,11 @@
+      * Layout do registro mestre de senhas (arquivo SENHA-MASTRE)
+      * Indexado por SM-USER-ID
+       01  SENHA-MASTRE-REG.
+           05  SM-USER-ID          PIC X(08).
+           05  SM-SENHA            PIC X(08).
+           05  SM-TENTATIVAS       PIC 9(01).
+           05  SM-DATA-ALTERACAO   PIC 9(08).
+           05  SM-DATA-BLOQUEIO    PIC 9(08).
+           05  SM-HORA-BLOQUEIO    PIC 9(06).
+           05  SM-ATIVO            PIC X(01).
+           05  SM-SUPERVISOR       PIC X(01).
